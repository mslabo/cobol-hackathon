@@ -0,0 +1,349 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SUMMARY.
+000300 AUTHOR. R-HOLLOWAY.
+000400 INSTALLATION. DRONE-RIG-OPS.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-08 RH   ORIGINAL VERSION. ROLLS UP RESULT.TXT INTO AN
+001100*                 END-OF-DAY OPERATIONS SUMMARY: TOTAL SESSIONS,
+001200*                 WIN COUNT/PERCENTAGE, AVERAGE AND HIGH SCORE,
+001300*                 AND A BREAKDOWN BY HOUR OF DAY. THE WIN CALL IS
+001400*                 JUDGED AGAINST THE SAME PER-EVENT CONFIG-FILE
+001500*                 WIN THRESHOLD CAPTEST.COB USES -- THE CONFIG
+001510*                 FILE IS NAMED THE SAME BARE "CONFIG"/"CONFIG-XX"
+001520*                 WAY CAPTEST.COB NAMES IT, NOT AS AN ABSOLUTE
+001530*                 PATH, SO THE TWO PROGRAMS ACTUALLY AGREE ON
+001540*                 WHICH FILE THAT IS (CAPTEST.COB IS RUN FROM THE
+001550*                 SAME WORKING DIRECTORY THIS REPORT IS).
+001600*                 AGREES WITH WHAT WAS SCORED A WIN ON THE RIG.
+001700*                 TAKES THE SAME OPTIONAL STATION-ID ARGUMENT AS
+001800*                 CAPTEST.COB AND RANKING.COB SO A SINGLE BOOTH'S
+001900*                 DAY CAN BE SUMMARIZED, OR (WITH NO STATION ID)
+002000*                 A COMBINED RESULT.TXT CAN BE SUMMARIZED ACROSS
+002100*                 EVERY BOOTH.
+002110* 2026-08-09 RH   GUARDED THE HOURLY BREAKDOWN AGAINST AN OUT-OF-
+002120*                 RANGE ho (RESULT'S ho IS PIC 9(2), SO A DAMAGED
+002130*                 RECORD COULD CARRY 24-99) INDEXING PAST
+002140*                 SUM-HOUR-TABLE'S OCCURS 24 LIMIT. ALSO FOLDED
+002150*                 2100-READ-RESULT/2200-ACCUMULATE-RESULT'S
+002151*                 PRIMING-READ LOOP INTO A SINGLE
+002152*                 2100-ACCUMULATE-RESULT PARAGRAPH THAT READS AND
+002153*                 TESTS AT END ITSELF, TO MATCH THE READ LOOPS IN
+002154*                 CAPTEST.COB AND RANKING.COB.
+002155* 2026-08-09 RH   STATION ID ARGUMENT NOW RUNS UP TO 10 CHARACTERS
+002156*                 (WAS 2). AN OVERSIZE STATION ID NOW ABORTS THE
+002157*                 RUN INSTEAD OF SILENTLY TRUNCATING AND RISKING A
+002158*                 COLLISION WITH ANOTHER BOOTH'S FILES.
+002200*----------------------------------------------------------------
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT RESULT ASSIGN DYNAMIC SUM-RESULT-FILENAME
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS RESULT-STATUS.
+002900     SELECT CONFIG-FILE ASSIGN DYNAMIC SUM-CONFIG-FILENAME
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS CONFIG-STATUS.
+003200     SELECT SUMMARY-FILE ASSIGN DYNAMIC SUM-SUMMARY-FILENAME
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS SUMMARY-STATUS.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  RESULT.
+003900 01  FILE-RECORD.
+004000     05 Y PIC 9(4).
+004100     05 M PIC 9(2).
+004200     05 D PIC 9(2).
+004300     05 ho PIC 9(2).
+004400     05 mi PIC 9(2).
+004500     05 se PIC 9(2).
+004600     05 NAME PIC X(20).
+004700     05 SCORE PIC 9(5).
+004800 FD  CONFIG-FILE.
+004900 01  CONFIG-REC.
+005000     05  CONFIG-WIN-THRESHOLD  PIC 9(03).
+005100 FD  SUMMARY-FILE.
+005200 01  SUMMARY-LINE             PIC X(60).
+005300
+005400 WORKING-STORAGE SECTION.
+005500 01  RESULT-STATUS            PIC XX.
+005600 01  CONFIG-STATUS            PIC XX.
+005700 01  SUMMARY-STATUS           PIC XX.
+005800
+005810*----------------------------------------------------------------
+005820* STATION-ID / DYNAMIC FILE-NAME FIELDS. AN OPTIONAL COMMAND-LINE
+005830* ARGUMENT NAMES THE BOOTH'S STATION ID. NO ARGUMENT MEANS A
+005840* COMBINED, SITE-WIDE SUMMARY RUN OVER THE ORIGINAL UNSUFFIXED
+005850* RESULT.TXT AND CONFIG FILE, AS CAPTEST.COB AND RANKING.COB DO.
+005855* CONFIG-FILE IS NAMED THE SAME BARE WAY CAPTEST.COB NAMES IT
+005858* (NOT AN ABSOLUTE PATH) SO BOTH PROGRAMS AGREE ON THE SAME FILE.
+005860*----------------------------------------------------------------
+005870 01  SUM-ARGUMENT-COUNT       PIC 9(02) VALUE 0.
+005880 01  SUM-STATION-ID           PIC X(10) VALUE SPACES.
+005881 01  SUM-STATION-ID-RAW       PIC X(32) VALUE SPACES.
+005890 01  SUM-RESULT-FILENAME      PIC X(48).
+005900 01  SUM-CONFIG-FILENAME      PIC X(48).
+005910 01  SUM-SUMMARY-FILENAME     PIC X(48).
+005920
+005930 77  SUM-EOF-SW               PIC X(01) VALUE "N".
+005940     88  SUM-AT-EOF                   VALUE "Y".
+005950     88  SUM-NOT-AT-EOF               VALUE "N".
+005960
+005970*----------------------------------------------------------------
+005980* PER-EVENT WIN THRESHOLD, READ FROM CONFIG-FILE THE SAME WAY
+005990* CAPTEST.COB DOES, SO A SESSION COUNTS AS A WIN HERE IF AND ONLY
+006000* IF IT WOULD HAVE COUNTED AS A WIN ON THE RIG.
+006010*----------------------------------------------------------------
+006020 01  SUM-WIN-THRESHOLD        PIC 9(03) VALUE 70.
+006030
+006040*----------------------------------------------------------------
+006050* ROLL-UP ACCUMULATORS.
+006060*----------------------------------------------------------------
+006070 01  SUM-TOTAL-SESSIONS       PIC 9(07) VALUE 0.
+006080 01  SUM-WIN-SESSIONS         PIC 9(07) VALUE 0.
+006090 01  SUM-WIN-PERCENT          PIC 9(03)V9(02) VALUE 0.
+006100 01  SUM-SCORE-TOTAL          PIC 9(09) VALUE 0.
+006110 01  SUM-SCORE-AVERAGE        PIC 9(05)V9(02) VALUE 0.
+006120 01  SUM-SCORE-HIGH           PIC 9(05) VALUE 0.
+006130 01  SUM-SCORE-HIGH-NAME      PIC X(20) VALUE SPACES.
+006140
+006141*----------------------------------------------------------------
+006142* TODAY'S DATE, USED TO SCOPE THE ROLL-UP TO TODAY'S SESSIONS,
+006143* THE SAME WAY RANKING.COB'S 1100-FILTER-TODAY SCOPES THE DAILY
+006144* LEADERBOARD -- OTHERWISE RESULT.TXT'S ENTIRE HISTORY SINCE THE
+006145* RIG WAS FIRST PUT INTO SERVICE WOULD BLEED INTO AN "END-OF-DAY"
+006146* REPORT.
+006147*----------------------------------------------------------------
+006148 01  SUM-TODAY-DATE.
+006149     05  SUM-TODAY-Y          PIC 9(4).
+006150     05  SUM-TODAY-M          PIC 9(2).
+006151     05  SUM-TODAY-D          PIC 9(2).
+006152
+006153*----------------------------------------------------------------
+006160* HOURLY BREAKDOWN TABLE -- ONE ENTRY PER HOUR OF THE DAY, HOLDING
+006170* THE SESSION COUNT AND SCORE TOTAL SEEN IN THAT HOUR.
+006180*----------------------------------------------------------------
+006190 01  SUM-HOUR-IDX             PIC 9(02) VALUE 0.
+006195 01  SUM-HOUR-TABLE.
+006200     05  SUM-HOUR-ENTRY OCCURS 24 TIMES.
+006210         10  SUM-HOUR-SESSIONS    PIC 9(05) VALUE 0.
+006220         10  SUM-HOUR-SCORE-TOTAL PIC 9(09) VALUE 0.
+006230
+006240 01  SUM-DETAIL-LINE.
+006250     05  SUM-DL-LABEL         PIC X(28).
+006260     05  SUM-DL-VALUE         PIC X(32).
+006270
+006280 01  SUM-NUM-EDIT             PIC ZZZ,ZZ9.
+006290 01  SUM-PCT-EDIT             PIC ZZ9.99.
+006300 01  SUM-AVG-EDIT             PIC ZZZZ9.99.
+006310 01  SUM-HOUR-EDIT            PIC 99.
+006315 01  SUM-HOUR-TOTAL-EDIT      PIC ZZZZZZZZ9.
+006320
+006330 PROCEDURE DIVISION.
+006400 0000-MAINLINE.
+006410     PERFORM 0050-RESOLVE-STATION THRU 0050-RESOLVE-STATION-EXIT.
+006415     ACCEPT SUM-TODAY-DATE FROM DATE YYYYMMDD.
+006420     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+006430     PERFORM 2000-PROCESS-RESULT THRU 2000-PROCESS-RESULT-EXIT.
+006440     PERFORM 3000-WRITE-SUMMARY THRU 3000-WRITE-SUMMARY-EXIT.
+006450     STOP RUN.
+006460
+006470*----------------------------------------------------------------
+006480* 0050-RESOLVE-STATION -- AN OPTIONAL COMMAND-LINE ARGUMENT NAMES
+006490* THE BOOTH'S STATION ID. NO ARGUMENT MEANS A COMBINED, SITE-WIDE
+006500* SUMMARY OVER THE ORIGINAL UNSUFFIXED RESULT.TXT AND CONFIG FILE.
+006501* AN ARGUMENT LONGER THAN SUM-STATION-ID CAN HOLD IS REJECTED
+006502* RATHER THAN SILENTLY TRUNCATED -- A TRUNCATED ID COULD COLLIDE
+006503* WITH ANOTHER BOOTH'S STATION ID AND SHARE ITS FILES.
+006510*----------------------------------------------------------------
+006520 0050-RESOLVE-STATION.
+006530     MOVE SPACES TO SUM-STATION-ID.
+006531     MOVE SPACES TO SUM-STATION-ID-RAW.
+006540     ACCEPT SUM-ARGUMENT-COUNT FROM ARGUMENT-NUMBER.
+006550     IF SUM-ARGUMENT-COUNT >= 1
+006560         DISPLAY 1 UPON ARGUMENT-NUMBER
+006570         ACCEPT SUM-STATION-ID-RAW FROM ARGUMENT-VALUE
+006571         IF FUNCTION LENGTH(FUNCTION TRIM(SUM-STATION-ID-RAW))
+006572                 > 10
+006573             DISPLAY "STATION ID '"
+006574                 FUNCTION TRIM(SUM-STATION-ID-RAW)
+006575                 "' IS LONGER THAN 10 CHARACTERS -- ABORTING"
+006576             STOP RUN
+006577         END-IF
+006578         MOVE SUM-STATION-ID-RAW TO SUM-STATION-ID
+006580     END-IF.
+006590     PERFORM 0060-BUILD-FILENAMES THRU 0060-BUILD-FILENAMES-EXIT.
+006600 0050-RESOLVE-STATION-EXIT.
+006610     EXIT.
+006620
+006630 0060-BUILD-FILENAMES.
+006640     IF SUM-STATION-ID = SPACES
+006650         MOVE "/home/ec2-user/result.txt" TO SUM-RESULT-FILENAME
+006660         MOVE "config" TO SUM-CONFIG-FILENAME
+006670         MOVE "/home/ec2-user/summary.txt"
+006680             TO SUM-SUMMARY-FILENAME
+006690     ELSE
+006700         DISPLAY "STATION ID: " SUM-STATION-ID
+006710         STRING "/home/ec2-user/result-" DELIMITED BY SIZE
+006711             SUM-STATION-ID DELIMITED BY SPACE
+006712             ".txt" DELIMITED BY SIZE
+006730             INTO SUM-RESULT-FILENAME
+006740         STRING "config-" DELIMITED BY SIZE
+006741             SUM-STATION-ID DELIMITED BY SPACE
+006760             INTO SUM-CONFIG-FILENAME
+006770         STRING "/home/ec2-user/summary-" DELIMITED BY SIZE
+006771             SUM-STATION-ID DELIMITED BY SPACE
+006772             ".txt" DELIMITED BY SIZE
+006790             INTO SUM-SUMMARY-FILENAME
+006800     END-IF.
+006810 0060-BUILD-FILENAMES-EXIT.
+006820     EXIT.
+006830
+006840*----------------------------------------------------------------
+006850* 1000-INITIALIZE -- LOAD THE PER-EVENT WIN THRESHOLD FROM THE
+006860* CONFIG FILE, FALLING BACK TO THE HOUSE DEFAULT OF 70 IF THE
+006870* CONFIG FILE IS MISSING OR BLANK, EXACTLY AS CAPTEST.COB DOES.
+006880*----------------------------------------------------------------
+006890 1000-INITIALIZE.
+006900     MOVE 70 TO SUM-WIN-THRESHOLD.
+006910     OPEN INPUT CONFIG-FILE.
+006920     IF CONFIG-STATUS = "00"
+006930         READ CONFIG-FILE
+006940             AT END
+006950                 CONTINUE
+006960             NOT AT END
+006970                 MOVE CONFIG-WIN-THRESHOLD TO SUM-WIN-THRESHOLD
+006980         END-READ
+006990         CLOSE CONFIG-FILE
+007000     END-IF.
+007010     DISPLAY "WIN THRESHOLD: " SUM-WIN-THRESHOLD.
+007020 1000-INITIALIZE-EXIT.
+007030     EXIT.
+007040
+007050*----------------------------------------------------------------
+007060* 2000-PROCESS-RESULT -- READ EVERY SESSION OUT OF RESULT.TXT AND
+007070* ACCUMULATE THE TOTALS AND HOURLY BREAKDOWN NEEDED FOR THE
+007080* SUMMARY REPORT. 2100-ACCUMULATE-RESULT ONLY ROLLS UP RECORDS
+007085* DATED TODAY, THE SAME Y/M/D COMPARE RANKING.COB'S
+007086* 1110-RELEASE-IF-TODAY USES, SO AN "END-OF-DAY" REPORT RUN TODAY
+007087* DOESN'T PULL IN EVERY PRIOR EVENT DAY'S SESSIONS TOO. AN HOUR
+007088* OUTSIDE 00-23 (RESULT'S ho IS PIC 9(2), SO 24-99 ARE POSSIBLE ON
+007089* A DAMAGED RECORD) IS SKIPPED WITH A WARNING RATHER THAN USED
+007090* AS A SUBSCRIPT INTO SUM-HOUR-TABLE, THE SAME WAY RANKING.COB'S
+007092* 3120-UPDATE-BEST-ENTRY GUARDS RNK-BEST-TABLE AGAINST A COUNT/
+007093* SUBSCRIPT RUNNING PAST ITS OCCURS LIMIT.
+007094*----------------------------------------------------------------
+007100 2000-PROCESS-RESULT.
+007110     OPEN INPUT RESULT.
+007120     IF RESULT-STATUS NOT = "00"
+007130         DISPLAY "UNABLE TO OPEN RESULT FILE, STATUS: "
+007140             RESULT-STATUS
+007150         GO TO 2000-PROCESS-RESULT-EXIT
+007160     END-IF.
+007170     SET SUM-NOT-AT-EOF TO TRUE.
+007180     PERFORM 2100-ACCUMULATE-RESULT
+007190         THRU 2100-ACCUMULATE-RESULT-EXIT
+007200         UNTIL SUM-AT-EOF.
+007210     CLOSE RESULT.
+007220 2000-PROCESS-RESULT-EXIT.
+007230     EXIT.
+007240
+007250 2100-ACCUMULATE-RESULT.
+007260     READ RESULT
+007270         AT END
+007280             SET SUM-AT-EOF TO TRUE
+007290         NOT AT END
+007300             IF  Y = SUM-TODAY-Y
+007310             AND M = SUM-TODAY-M
+007320             AND D = SUM-TODAY-D
+007330                 ADD 1 TO SUM-TOTAL-SESSIONS
+007340                 ADD SCORE TO SUM-SCORE-TOTAL
+007350                 IF SCORE >= SUM-WIN-THRESHOLD
+007360                     ADD 1 TO SUM-WIN-SESSIONS
+007370                 END-IF
+007380                 IF SCORE > SUM-SCORE-HIGH
+007390                     MOVE SCORE TO SUM-SCORE-HIGH
+007400                     MOVE NAME TO SUM-SCORE-HIGH-NAME
+007410                 END-IF
+007420                 IF ho < 24
+007430                     ADD 1 TO SUM-HOUR-SESSIONS (ho + 1)
+007440                     ADD SCORE TO SUM-HOUR-SCORE-TOTAL (ho + 1)
+007450                 ELSE
+007460                     DISPLAY "RECORD FOR " NAME
+007470                         " HAS OUT-OF-RANGE HOUR " ho
+007480                         ", SKIPPING HOURLY BREAKDOWN FOR IT"
+007490                 END-IF
+007500             END-IF
+007510     END-READ.
+007520 2100-ACCUMULATE-RESULT-EXIT.
+007530     EXIT.
+007531
+007532*----------------------------------------------------------------
+007533* 3000-WRITE-SUMMARY -- WRITE THE END-OF-DAY ROLL-UP TO THE
+007534* SUMMARY FILE: TOTAL SESSIONS, WIN COUNT/PERCENTAGE, AVERAGE AND
+007535* HIGH SCORE, THEN A LINE PER HOUR THAT SAW ANY SESSIONS.
+007536*----------------------------------------------------------------
+007540 3000-WRITE-SUMMARY.
+007550     OPEN OUTPUT SUMMARY-FILE.
+007560     IF SUM-TOTAL-SESSIONS > 0
+007570         COMPUTE SUM-WIN-PERCENT ROUNDED =
+007580             (SUM-WIN-SESSIONS / SUM-TOTAL-SESSIONS) * 100
+007590         COMPUTE SUM-SCORE-AVERAGE ROUNDED =
+007600             SUM-SCORE-TOTAL / SUM-TOTAL-SESSIONS
+007610     END-IF.
+007620     MOVE "END-OF-DAY OPERATIONS SUMMARY" TO SUMMARY-LINE.
+007630     WRITE SUMMARY-LINE.
+007650     MOVE SUM-TOTAL-SESSIONS TO SUM-NUM-EDIT.
+007660     STRING "TOTAL SESSIONS:             " SUM-NUM-EDIT
+007670         DELIMITED BY SIZE INTO SUMMARY-LINE.
+007680     WRITE SUMMARY-LINE.
+007690     MOVE SUM-WIN-SESSIONS TO SUM-NUM-EDIT.
+007700     STRING "WINNING SESSIONS:           " SUM-NUM-EDIT
+007710         DELIMITED BY SIZE INTO SUMMARY-LINE.
+007720     WRITE SUMMARY-LINE.
+007730     MOVE SUM-WIN-PERCENT TO SUM-PCT-EDIT.
+007740     STRING "WIN PERCENTAGE:             " SUM-PCT-EDIT "%"
+007750         DELIMITED BY SIZE INTO SUMMARY-LINE.
+007760     WRITE SUMMARY-LINE.
+007770     MOVE SUM-SCORE-AVERAGE TO SUM-AVG-EDIT.
+007780     STRING "AVERAGE SCORE:              " SUM-AVG-EDIT
+007790         DELIMITED BY SIZE INTO SUMMARY-LINE.
+007800     WRITE SUMMARY-LINE.
+007810     MOVE SUM-SCORE-HIGH TO SUM-NUM-EDIT.
+007820     STRING "HIGH SCORE:                 " SUM-NUM-EDIT
+007830         " (" SUM-SCORE-HIGH-NAME ")"
+007840         DELIMITED BY SIZE INTO SUMMARY-LINE.
+007850     WRITE SUMMARY-LINE.
+007860     MOVE SPACES TO SUMMARY-LINE.
+007870     WRITE SUMMARY-LINE.
+007880     MOVE "SESSIONS AND SCORE TOTAL BY HOUR" TO SUMMARY-LINE.
+007890     WRITE SUMMARY-LINE.
+007900     PERFORM 3100-WRITE-HOUR-LINE THRU 3100-WRITE-HOUR-LINE-EXIT
+007910         VARYING SUM-HOUR-IDX FROM 1 BY 1
+007920         UNTIL SUM-HOUR-IDX > 24.
+007930     CLOSE SUMMARY-FILE.
+007940 3000-WRITE-SUMMARY-EXIT.
+007950     EXIT.
+007960
+007970*----------------------------------------------------------------
+007980* 3100-WRITE-HOUR-LINE -- WRITE ONE DETAIL LINE FOR EACH HOUR THAT
+007990* SAW AT LEAST ONE SESSION. HOURS WITH NO ACTIVITY ARE SKIPPED SO
+008000* THE REPORT DOESN'T PAD OUT TO 24 MOSTLY-EMPTY LINES.
+008010*----------------------------------------------------------------
+008020 3100-WRITE-HOUR-LINE.
+008030     IF SUM-HOUR-SESSIONS (SUM-HOUR-IDX) > 0
+008040         COMPUTE SUM-HOUR-EDIT = SUM-HOUR-IDX - 1
+008050         MOVE SUM-HOUR-SESSIONS (SUM-HOUR-IDX) TO SUM-NUM-EDIT
+008060         MOVE SUM-HOUR-SCORE-TOTAL (SUM-HOUR-IDX)
+008070             TO SUM-HOUR-TOTAL-EDIT
+008080         STRING "HOUR " SUM-HOUR-EDIT ":00  SESSIONS="
+008090             SUM-NUM-EDIT "  SCORE TOTAL=" SUM-HOUR-TOTAL-EDIT
+008100             DELIMITED BY SIZE INTO SUMMARY-LINE
+008110         WRITE SUMMARY-LINE
+008120     END-IF.
+008130 3100-WRITE-HOUR-LINE-EXIT.
+008140     EXIT.
