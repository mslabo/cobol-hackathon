@@ -1,43 +1,381 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. ranking.
-
-        ENVIRONMENT DIVISION.
-        INPUT-OUTPUT SECTION.
-        FILE-CONTROL.
-
-        SELECT RESULT ASSIGN TO '/home/ec2-user/result.txt'
-            ORGANIZATION IS LINE SEQUENTIAL
-            FILE STATUS IS RESULT-STATUS.
-        SELECT RANKING ASSIGN TO '/home/ec2-user/ranking.txt'
-            ORGANIZATION IS LINE SEQUENTIAL
-            FILE STATUS IS RANKING-STATUS.
-        SELECT SORT-FILE ASSIGN TO '/home/ec2-user/sort.wrk'.
-
-        DATA DIVISION.
-        FILE SECTION.
-        FD RESULT.
-        01 FILE-RECORD.
-           05 Y PIC 9(4).
-           05 M PIC 9(2).
-           05 D PIC 9(2).
-           05 ho PIC 9(2).
-           05 mi PIC 9(2).
-           05 se PIC 9(2).
-           05 NAME PIC X(20).
-           05 SCORE PIC 9(5).
-        FD RANKING.
-        01 FILE-RECORD2 PIC X(39).
-        SD SORT-FILE.
-        01 SORT-RECORD PIC X(39).
-
-        WORKING-STORAGE SECTION.
-        01 RESULT-STATUS PIC XX.
-        01 RANKING-STATUS PIC XX.
-
-        PROCEDURE DIVISION.
-        MAIN SECTION.
-
-        SORT SORT-FILE
-          DESCENDING SCORE
-          USING RESULT
-          GIVING RANKING.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. RANKING.
+000120 AUTHOR. R-HOLLOWAY.
+000130 INSTALLATION. DRONE-RIG-OPS.
+000140 DATE-WRITTEN. 2024-03-18.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 2024-03-18 RH   ORIGINAL VERSION.
+000200* 2026-08-08 RH   SPLIT OUTPUT INTO A TODAY-ONLY RANKING.TXT AND
+000210*                 A SEPARATE ALL-TIME RANKING FILE, SO AN EVENT
+000220*                 DAY'S LEADERBOARD ISN'T DROWNED OUT BY EVERY
+000230*                 SESSION EVER PLAYED ON THE RIG.
+000240* 2026-08-08 RH   ADDED A BEST-SCORE-PER-PLAYER LEADERBOARD SO A
+000250*                 CONTESTANT WHO PLAYED SEVERAL SESSIONS SHOWS
+000260*                 ONCE, AT THEIR BEST SCORE, INSTEAD OF CLUTTERING
+000270*                 THE BOARD WITH EVERY ATTEMPT.
+000280* 2026-08-08 RH   AN OPTIONAL COMMAND-LINE STATION ID NOW SELECTS
+000290*                 A PER-BOOTH RESULT FILE AND WRITES PER-BOOTH
+000300*                 RANKING OUTPUT, SO TWO BOOTHS RUNNING SIDE BY
+000310*                 SIDE DON'T STEP ON EACH OTHER'S RESULTS. WITH NO
+000320*                 STATION ID THE ORIGINAL UNSUFFIXED RESULT.TXT IS
+000330*                 READ, SO A COMBINED RANKING ACROSS EVERY BOOTH
+000340*                 CAN STILL BE PRODUCED BY MERGING RESULT FILES
+000350*                 INTO RESULT.TXT AND RUNNING WITH NO STATION ID.
+000351* 2026-08-09 RH   STATION ID ARGUMENT NOW RUNS UP TO 10 CHARACTERS
+000352*                 (WAS 2). AN OVERSIZE STATION ID NOW ABORTS THE
+000353*                 RUN INSTEAD OF SILENTLY TRUNCATING AND RISKING A
+000354*                 COLLISION WITH ANOTHER BOOTH'S FILES.
+000360*----------------------------------------------------------------
+000370 ENVIRONMENT DIVISION.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT RESULT ASSIGN DYNAMIC RNK-RESULT-FILENAME
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS RESULT-STATUS.
+000430     SELECT RANKING ASSIGN DYNAMIC RNK-RANKING-FILENAME
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS RANKING-STATUS.
+000460     SELECT ALLTIME-RANKING
+000470         ASSIGN DYNAMIC RNK-ALLTIME-FILENAME
+000480         ORGANIZATION IS LINE SEQUENTIAL
+000490         FILE STATUS IS ALLTIME-STATUS.
+000500     SELECT SORT-FILE ASSIGN DYNAMIC RNK-SORT-FILENAME.
+000510     SELECT BEST-WORK ASSIGN DYNAMIC RNK-BEST-WORK-FILENAME
+000520         ORGANIZATION IS LINE SEQUENTIAL
+000530         FILE STATUS IS BEST-WORK-STATUS.
+000540     SELECT BEST-RANKING
+000550         ASSIGN DYNAMIC RNK-BEST-RANKING-FILENAME
+000560         ORGANIZATION IS LINE SEQUENTIAL
+000570         FILE STATUS IS BEST-RANKING-STATUS.
+000580     SELECT BEST-SORT-FILE
+000590         ASSIGN DYNAMIC RNK-BEST-SORT-FILENAME.
+000600
+000610 DATA DIVISION.
+000620 FILE SECTION.
+000630 FD  RESULT.
+000640 01  FILE-RECORD.
+000650     05 Y PIC 9(4).
+000660     05 M PIC 9(2).
+000670     05 D PIC 9(2).
+000680     05 ho PIC 9(2).
+000690     05 mi PIC 9(2).
+000700     05 se PIC 9(2).
+000710     05 NAME PIC X(20).
+000720     05 SCORE PIC 9(5).
+000730 FD  RANKING.
+000740 01  FILE-RECORD2 PIC X(39).
+000750 FD  ALLTIME-RANKING.
+000760 01  FILE-RECORD3 PIC X(39).
+000770 SD  SORT-FILE.
+000780 01  SORT-RECORD PIC X(39).
+000790 FD  BEST-WORK.
+000800 01  BEST-WORK-REC.
+000810     05 BEST-WORK-NAME PIC X(20).
+000820     05 BEST-WORK-SCORE PIC 9(05).
+000830 FD  BEST-RANKING.
+000840 01  FILE-RECORD4 PIC X(25).
+000850 SD  BEST-SORT-FILE.
+000860 01  BEST-SORT-RECORD.
+000870     05 BEST-SORT-NAME PIC X(20).
+000880     05 BEST-SORT-SCORE PIC 9(05).
+000890
+000900 WORKING-STORAGE SECTION.
+000910 01  RESULT-STATUS           PIC XX.
+000920 01  RANKING-STATUS          PIC XX.
+000930 01  ALLTIME-STATUS          PIC XX.
+000940 01  BEST-WORK-STATUS        PIC XX.
+000950 01  BEST-RANKING-STATUS     PIC XX.
+000960
+000970*----------------------------------------------------------------
+000980* STATION-ID / DYNAMIC FILE-NAME FIELDS. AN OPTIONAL COMMAND-LINE
+000990* ARGUMENT NAMES THE BOOTH'S STATION ID. NO ARGUMENT MEANS A
+001000* COMBINED, SITE-WIDE RANKING RUN OVER THE ORIGINAL UNSUFFIXED
+001010* RESULT.TXT, AS BEFORE.
+001020*----------------------------------------------------------------
+001030 01  RNK-ARGUMENT-COUNT      PIC 9(02) VALUE 0.
+001040 01  RNK-STATION-ID          PIC X(10) VALUE SPACES.
+001041 01  RNK-STATION-ID-RAW      PIC X(32) VALUE SPACES.
+001050 01  RNK-RESULT-FILENAME     PIC X(48).
+001060 01  RNK-RANKING-FILENAME    PIC X(48).
+001070 01  RNK-ALLTIME-FILENAME    PIC X(48).
+001080 01  RNK-SORT-FILENAME       PIC X(48).
+001090 01  RNK-BEST-WORK-FILENAME  PIC X(48).
+001100 01  RNK-BEST-RANKING-FILENAME PIC X(48).
+001110 01  RNK-BEST-SORT-FILENAME  PIC X(48).
+001120
+001130*----------------------------------------------------------------
+001140* TODAY'S DATE, USED TO FILTER THE DAILY LEADERBOARD
+001150*----------------------------------------------------------------
+001160 01  RNK-TODAY-DATE.
+001170     05  RNK-TODAY-Y         PIC 9(4).
+001180     05  RNK-TODAY-M         PIC 9(2).
+001190     05  RNK-TODAY-D         PIC 9(2).
+001200
+001210 77  RNK-EOF-SW              PIC X(01) VALUE "N".
+001220     88  RNK-AT-EOF                  VALUE "Y".
+001230     88  RNK-NOT-AT-EOF               VALUE "N".
+001240
+001250*----------------------------------------------------------------
+001260* BEST-SCORE-PER-PLAYER WORKING TABLE (REQ 007). ONE ENTRY PER
+001270* DISTINCT NAME SEEN ON RESULT, HOLDING THAT PLAYER'S BEST SCORE.
+001280*----------------------------------------------------------------
+001290 77  RNK-MAX-PLAYERS          PIC 9(03) VALUE 500.
+001300 01  RNK-BEST-COUNT           PIC 9(03) VALUE 0.
+001310 01  RNK-BEST-IDX             PIC 9(03) VALUE 0.
+001320 01  RNK-BEST-FOUND-IDX       PIC 9(03) VALUE 0.
+001330 01  RNK-BEST-TABLE.
+001340     05  RNK-BEST-ENTRY OCCURS 500 TIMES.
+001350         10  RNK-BEST-NAME    PIC X(20).
+001360         10  RNK-BEST-SCORE   PIC 9(05).
+001370 77  RNK-BEST-FOUND-SW        PIC X(01) VALUE "N".
+001380     88  RNK-BEST-FOUND              VALUE "Y".
+001390     88  RNK-BEST-NOT-FOUND          VALUE "N".
+001400
+001410 PROCEDURE DIVISION.
+001420 0000-MAINLINE.
+001430     PERFORM 0050-RESOLVE-STATION THRU 0050-RESOLVE-STATION-EXIT.
+001440     ACCEPT RNK-TODAY-DATE FROM DATE YYYYMMDD.
+001450     PERFORM 1000-BUILD-DAILY-RANKING
+001460         THRU 1000-BUILD-DAILY-RANKING-EXIT.
+001470     PERFORM 2000-BUILD-ALLTIME-RANKING
+001480         THRU 2000-BUILD-ALLTIME-RANKING-EXIT.
+001490     PERFORM 3000-BUILD-BEST-PER-PLAYER
+001500         THRU 3000-BUILD-BEST-PER-PLAYER-EXIT.
+001510     STOP RUN.
+001520
+001530*----------------------------------------------------------------
+001540* 0050-RESOLVE-STATION -- AN OPTIONAL COMMAND-LINE ARGUMENT NAMES
+001550* THE BOOTH'S STATION ID. NO ARGUMENT MEANS A COMBINED, SITE-WIDE
+001560* RUN OVER THE ORIGINAL UNSUFFIXED RESULT.TXT, AS BEFORE. AN
+001561* ARGUMENT LONGER THAN RNK-STATION-ID CAN HOLD IS REJECTED RATHER
+001562* THAN SILENTLY TRUNCATED -- A TRUNCATED ID COULD COLLIDE WITH
+001563* ANOTHER BOOTH'S STATION ID AND SHARE ITS FILES.
+001570*----------------------------------------------------------------
+001580 0050-RESOLVE-STATION.
+001590     MOVE SPACES TO RNK-STATION-ID.
+001591     MOVE SPACES TO RNK-STATION-ID-RAW.
+001600     ACCEPT RNK-ARGUMENT-COUNT FROM ARGUMENT-NUMBER.
+001610     IF RNK-ARGUMENT-COUNT >= 1
+001620         DISPLAY 1 UPON ARGUMENT-NUMBER
+001630         ACCEPT RNK-STATION-ID-RAW FROM ARGUMENT-VALUE
+001631         IF FUNCTION LENGTH(FUNCTION TRIM(RNK-STATION-ID-RAW))
+001632             > 10
+001632             DISPLAY "STATION ID '"
+001633                 FUNCTION TRIM(RNK-STATION-ID-RAW)
+001634                 "' IS LONGER THAN 10 CHARACTERS -- ABORTING"
+001635             STOP RUN
+001636         END-IF
+001637         MOVE RNK-STATION-ID-RAW TO RNK-STATION-ID
+001640     END-IF.
+001650     PERFORM 0060-BUILD-FILENAMES THRU 0060-BUILD-FILENAMES-EXIT.
+001660 0050-RESOLVE-STATION-EXIT.
+001670     EXIT.
+001680
+001690 0060-BUILD-FILENAMES.
+001700     IF RNK-STATION-ID = SPACES
+001710         MOVE "/home/ec2-user/result.txt" TO RNK-RESULT-FILENAME
+001720         MOVE "/home/ec2-user/ranking.txt" TO RNK-RANKING-FILENAME
+001730         MOVE "/home/ec2-user/ranking_alltime.txt"
+001740             TO RNK-ALLTIME-FILENAME
+001750         MOVE "/home/ec2-user/sort.wrk" TO RNK-SORT-FILENAME
+001760         MOVE "/home/ec2-user/best_work.wrk"
+001770             TO RNK-BEST-WORK-FILENAME
+001780         MOVE "/home/ec2-user/ranking_best.txt"
+001790             TO RNK-BEST-RANKING-FILENAME
+001800         MOVE "/home/ec2-user/best_sort.wrk"
+001810             TO RNK-BEST-SORT-FILENAME
+001820     ELSE
+001830         DISPLAY "STATION ID: " RNK-STATION-ID
+001840         STRING "/home/ec2-user/result-" DELIMITED BY SIZE
+001841             RNK-STATION-ID DELIMITED BY SPACE
+001842             ".txt" DELIMITED BY SIZE
+001860             INTO RNK-RESULT-FILENAME
+001870         STRING "/home/ec2-user/ranking-" DELIMITED BY SIZE
+001871             RNK-STATION-ID DELIMITED BY SPACE
+001872             ".txt" DELIMITED BY SIZE
+001890             INTO RNK-RANKING-FILENAME
+001900         STRING "/home/ec2-user/ranking_alltime-"
+001901             DELIMITED BY SIZE
+001902             RNK-STATION-ID DELIMITED BY SPACE
+001903             ".txt" DELIMITED BY SIZE
+001920             INTO RNK-ALLTIME-FILENAME
+001930         STRING "/home/ec2-user/sort-" DELIMITED BY SIZE
+001931             RNK-STATION-ID DELIMITED BY SPACE
+001932             ".wrk" DELIMITED BY SIZE
+001950             INTO RNK-SORT-FILENAME
+001960         STRING "/home/ec2-user/best_work-" DELIMITED BY SIZE
+001961             RNK-STATION-ID DELIMITED BY SPACE
+001962             ".wrk" DELIMITED BY SIZE
+001980             INTO RNK-BEST-WORK-FILENAME
+001990         STRING "/home/ec2-user/ranking_best-" DELIMITED BY SIZE
+001991             RNK-STATION-ID DELIMITED BY SPACE
+001992             ".txt" DELIMITED BY SIZE
+002010             INTO RNK-BEST-RANKING-FILENAME
+002020         STRING "/home/ec2-user/best_sort-" DELIMITED BY SIZE
+002021             RNK-STATION-ID DELIMITED BY SPACE
+002022             ".wrk" DELIMITED BY SIZE
+002040             INTO RNK-BEST-SORT-FILENAME
+002050     END-IF.
+002060 0060-BUILD-FILENAMES-EXIT.
+002070     EXIT.
+002080
+002090*----------------------------------------------------------------
+002100* 1000-BUILD-DAILY-RANKING -- SORT ONLY TODAY'S SESSIONS BY
+002110* SCORE, DESCENDING, INTO RANKING.TXT.
+002120*----------------------------------------------------------------
+002130 1000-BUILD-DAILY-RANKING.
+002140     SORT SORT-FILE
+002150         DESCENDING SCORE
+002160         INPUT PROCEDURE 1100-FILTER-TODAY
+002170         GIVING RANKING.
+002180 1000-BUILD-DAILY-RANKING-EXIT.
+002190     EXIT.
+002200
+002210 1100-FILTER-TODAY.
+002220     SET RNK-NOT-AT-EOF TO TRUE.
+002230     OPEN INPUT RESULT.
+002240     IF RESULT-STATUS = "00"
+002250         PERFORM 1110-RELEASE-IF-TODAY
+002260             THRU 1110-RELEASE-IF-TODAY-EXIT
+002270             UNTIL RNK-AT-EOF
+002280         CLOSE RESULT
+002290     ELSE
+002300         DISPLAY "RESULT FILE NOT FOUND, STATUS: " RESULT-STATUS
+002310     END-IF.
+002320
+002330 1110-RELEASE-IF-TODAY.
+002340     READ RESULT
+002350         AT END
+002360             SET RNK-AT-EOF TO TRUE
+002370         NOT AT END
+002380             IF  Y = RNK-TODAY-Y
+002390             AND M = RNK-TODAY-M
+002400             AND D = RNK-TODAY-D
+002410                 RELEASE SORT-RECORD FROM FILE-RECORD
+002420             END-IF
+002430     END-READ.
+002440 1110-RELEASE-IF-TODAY-EXIT.
+002450     EXIT.
+002460
+002470*----------------------------------------------------------------
+002480* 2000-BUILD-ALLTIME-RANKING -- SORT EVERY SESSION ON RECORD BY
+002490* SCORE, DESCENDING, INTO THE ALL-TIME RANKING FILE. THIS IS THE
+002500* ORIGINAL WHOLE-FILE BEHAVIOR, KEPT AS A SEPARATE FEED SO IT NO
+002510* LONGER DROWNS OUT A SINGLE EVENT DAY'S LEADERBOARD.
+002520*----------------------------------------------------------------
+002530 2000-BUILD-ALLTIME-RANKING.
+002540     SORT SORT-FILE
+002550         DESCENDING SCORE
+002560         USING RESULT
+002570         GIVING ALLTIME-RANKING.
+002580 2000-BUILD-ALLTIME-RANKING-EXIT.
+002590     EXIT.
+002600
+002610*----------------------------------------------------------------
+002620* 3000-BUILD-BEST-PER-PLAYER -- COLLAPSE TODAY'S RESULT RECORDS
+002630* DOWN TO ONE ENTRY PER NAME, KEEPING EACH PLAYER'S BEST SCORE
+002640* FOR THE DAY, THEN SORT THAT DOWN TO RANKING_BEST.TXT, DESCENDING
+002650* BY SCORE. SCOPED TO TODAY'S Y/M/D THE SAME WAY 1100-FILTER-TODAY
+002660* SCOPES THE DAILY RANKING, SO A CONTESTANT'S SCORE FROM A PRIOR
+002670* EVENT DAY DOESN'T LEAK ONTO TODAY'S TOP-SCORE BOARD.
+002680*----------------------------------------------------------------
+002690 3000-BUILD-BEST-PER-PLAYER.
+002700     PERFORM 3100-LOAD-BEST-TABLE
+002710         THRU 3100-LOAD-BEST-TABLE-EXIT.
+002720     PERFORM 3200-WRITE-BEST-WORK
+002730         THRU 3200-WRITE-BEST-WORK-EXIT.
+002740     PERFORM 3300-SORT-BEST-RANKING
+002750         THRU 3300-SORT-BEST-RANKING-EXIT.
+002760 3000-BUILD-BEST-PER-PLAYER-EXIT.
+002770     EXIT.
+002780
+002790 3100-LOAD-BEST-TABLE.
+002800     MOVE 0 TO RNK-BEST-COUNT.
+002810     SET RNK-NOT-AT-EOF TO TRUE.
+002820     OPEN INPUT RESULT.
+002830     IF RESULT-STATUS = "00"
+002840         PERFORM 3110-LOAD-BEST-RECORD
+002850             THRU 3110-LOAD-BEST-RECORD-EXIT
+002860             UNTIL RNK-AT-EOF
+002870         CLOSE RESULT
+002880     ELSE
+002890         DISPLAY "RESULT FILE NOT FOUND, STATUS: " RESULT-STATUS
+002900     END-IF.
+002910 3100-LOAD-BEST-TABLE-EXIT.
+002920     EXIT.
+002930
+002940 3110-LOAD-BEST-RECORD.
+002950     READ RESULT
+002960         AT END
+002970             SET RNK-AT-EOF TO TRUE
+002980         NOT AT END
+002990             IF  Y = RNK-TODAY-Y
+003000             AND M = RNK-TODAY-M
+003010             AND D = RNK-TODAY-D
+003020                 PERFORM 3120-UPDATE-BEST-ENTRY
+003030                     THRU 3120-UPDATE-BEST-ENTRY-EXIT
+003040             END-IF
+003050     END-READ.
+003060 3110-LOAD-BEST-RECORD-EXIT.
+003070     EXIT.
+003080
+003090 3120-UPDATE-BEST-ENTRY.
+003100     SET RNK-BEST-NOT-FOUND TO TRUE.
+003110     MOVE 0 TO RNK-BEST-FOUND-IDX.
+003120     PERFORM 3121-SEARCH-BEST-ENTRY
+003130         THRU 3121-SEARCH-BEST-ENTRY-EXIT
+003140         VARYING RNK-BEST-IDX FROM 1 BY 1
+003150         UNTIL RNK-BEST-IDX > RNK-BEST-COUNT
+003160            OR RNK-BEST-FOUND.
+003170     IF  RNK-BEST-FOUND
+003180         IF  SCORE > RNK-BEST-SCORE(RNK-BEST-FOUND-IDX)
+003190             MOVE SCORE TO RNK-BEST-SCORE(RNK-BEST-FOUND-IDX)
+003200         END-IF
+003210     ELSE
+003220         IF RNK-BEST-COUNT >= RNK-MAX-PLAYERS
+003230             DISPLAY "BEST-PER-PLAYER TABLE FULL AT "
+003240                 RNK-MAX-PLAYERS " PLAYERS, SKIPPING " NAME
+003250         ELSE
+003260             ADD 1 TO RNK-BEST-COUNT
+003270             MOVE NAME  TO RNK-BEST-NAME(RNK-BEST-COUNT)
+003280             MOVE SCORE TO RNK-BEST-SCORE(RNK-BEST-COUNT)
+003290         END-IF
+003300     END-IF.
+003310 3120-UPDATE-BEST-ENTRY-EXIT.
+003320     EXIT.
+003330
+003340 3121-SEARCH-BEST-ENTRY.
+003350     IF  RNK-BEST-NAME(RNK-BEST-IDX) = NAME
+003360         SET RNK-BEST-FOUND TO TRUE
+003370         MOVE RNK-BEST-IDX TO RNK-BEST-FOUND-IDX
+003380     END-IF.
+003390 3121-SEARCH-BEST-ENTRY-EXIT.
+003400     EXIT.
+003410
+003420 3200-WRITE-BEST-WORK.
+003430     OPEN OUTPUT BEST-WORK.
+003440     PERFORM 3210-WRITE-BEST-ENTRY
+003450         THRU 3210-WRITE-BEST-ENTRY-EXIT
+003460         VARYING RNK-BEST-IDX FROM 1 BY 1
+003470         UNTIL RNK-BEST-IDX > RNK-BEST-COUNT.
+003480     CLOSE BEST-WORK.
+003490 3200-WRITE-BEST-WORK-EXIT.
+003500     EXIT.
+003510
+003520 3210-WRITE-BEST-ENTRY.
+003530     MOVE RNK-BEST-NAME(RNK-BEST-IDX)  TO BEST-WORK-NAME.
+003540     MOVE RNK-BEST-SCORE(RNK-BEST-IDX) TO BEST-WORK-SCORE.
+003550     WRITE BEST-WORK-REC.
+003560 3210-WRITE-BEST-ENTRY-EXIT.
+003570     EXIT.
+003580
+003590 3300-SORT-BEST-RANKING.
+003600     SORT BEST-SORT-FILE
+003610         DESCENDING BEST-SORT-SCORE
+003620         USING BEST-WORK
+003630         GIVING BEST-RANKING.
+003640 3300-SORT-BEST-RANKING-EXIT.
+003650     EXIT.
