@@ -1,102 +1,779 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. captest.
-        ENVIRONMENT DIVISION.
-        INPUT-OUTPUT SECTION.
-        FILE-CONTROL.
-            SELECT DATA-FILE
-                ASSIGN TO "data"
-                ORGANIZATION IS LINE SEQUENTIAL
-                FILE STATUS IS FS.
-        DATA DIVISION.
-        FILE SECTION.
-        FD DATA-FILE.
-        01  code-f-rec.
-            05  code-lineno      pic 9(03).
-            05  code-statement   pic x(20).
-            05  code-p1          pic x(10).
-            05  code-p2          pic x(10).
-            05  code-p3          pic x(10).
-        WORKING-STORAGE SECTION.
-        01 SCORE PIC S9(9) USAGE BINARY VALUE 0.
-        01 COMMAND_LINE_ARG PIC 9.
-        01 PLAYER-ID PIC s9(9) USAGE BINARY.
-        01 WIN PIC S9(9) USAGE BINARY VALUE 1.
-        01 FS PIC 99.
-        PROCEDURE DIVISION.
-           DISPLAY 1 UPON ARGUMENT-NUMBER.
-           ACCEPT COMMAND_LINE_ARG FROM ARGUMENT-VALUE.
-           DISPLAY "COMMAND_LINE_ARG: " COMMAND_LINE_ARG.
-           IF COMMAND_LINE_ARG < 2
-              MOVE 1 TO PLAYER-ID
-           ELSE
-              MOVE 2 TO PLAYER-ID
-           END-IF.
-           DISPLAY "PLAYER-ID: " PLAYER-ID.
-
-           DISPLAY "drone_begin".
-           CALL "drone_begin".
-
-           DISPLAY "drone_command".
-           CALL "drone_command".
-           CALL "lib_sleep" USING BY VALUE 5.
-
-           DISPLAY "drone_takeoff".
-           CALL "drone_takeoff".
-           CALL "lib_sleep" USING BY VALUE 10.
-
-           DISPLAY "drone_up".
-           CALL "drone_up" USING BY VALUE 50.
-           CALL "lib_sleep" USING BY VALUE 10.
-
-           DISPLAY "drone_capture_image".
-           CALL "drone_capture_image".
-
-           DISPLAY "get_smile_score".
-           CALL "get_smile_score" USING BY VALUE PLAYER-ID
-              RETURNING SCORE.
-           DISPLAY "SCORE=" SCORE.
-
-           CALL "lib_sleep" USING BY VALUE 2.
-
-           DISPLAY "is_winner".
-           CALL "is_winner" USING BY VALUE PLAYER-ID RETURNING WIN.
-
-           DISPLAY "WIN=" WIN.
-           IF WIN = 1
-               OPEN INPUT DATA-FILE
-               PERFORM UNTIL 1 = 0
-                   READ DATA-FILE
-                       AT END
-                           DISPLAY "at end"
-                           EXIT PERFORM
-                   END-READ
-                   EVALUATE code-statement
-                       WHEN "East"
-                           DISPLAY "East"
-                           CALL "drone_flip" USING BY VALUE 1
-                           CALL "lib_sleep" USING BY VALUE 3
-                       WHEN "West"
-                           DISPLAY "West"
-                           CALL "drone_flip" USING BY VALUE 0
-                           CALL "lib_sleep" USING BY VALUE 3
-                       WHEN "North"
-                           DISPLAY "North"
-                           CALL "drone_flip" USING BY VALUE 2
-                           CALL "lib_sleep" USING BY VALUE 3
-                       WHEN "South"
-                           DISPLAY "South"
-                           CALL "drone_flip" USING BY VALUE 3
-                           CALL "lib_sleep" USING BY VALUE 3
-                       WHEN OTHER
-                           DISPLAY "other"
-                           EXIT PERFORM
-                   END-EVALUATE
-               END-PERFORM
-               CLOSE DATA-FILE
-           END-IF
-
-           DISPLAY "drone_land".
-           CALL "drone_land".
-
-           DISPLAY "drone_end".
-           CALL "drone_end".
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CAPTEST.
+000030 AUTHOR. R-HOLLOWAY.
+000040 INSTALLATION. DRONE-RIG-OPS.
+000050 DATE-WRITTEN. 2024-03-11.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 2024-03-11 RH   ORIGINAL VERSION.
+000110* 2026-08-08 RH   PLAYER-ID NOW COMES FROM A ROSTER LOOKUP KEYED
+000120*                 ON BADGE NUMBER INSTEAD OF A < 2 BINARY TEST,
+000130*                 SO A THIRD AND LATER CONTESTANT NO LONGER GETS
+000140*                 BUCKETED INTO PLAYER-ID 2.
+000150* 2026-08-08 RH   DATA/ROSTER/CHECKPOINT/AUDIT/CONFIG FILE NAMES
+000160*                 NOW TAKE AN OPTIONAL STATION-ID SUFFIX FROM A
+000170*                 SECOND COMMAND-LINE ARGUMENT, SO TWO BOOTHS CAN
+000180*                 RUN SIDE BY SIDE WITHOUT SHARING FILES. WITH NO
+000190*                 STATION ID THE ORIGINAL UNSUFFIXED NAMES ARE
+000200*                 USED, UNCHANGED.
+000210* 2026-08-09 RH   4200-EXECUTE-STATEMENT NO LONGER WRITES A
+000220*                 CHECKPOINT FOR A LINE WHOSE DRONE_FLIP FAILED --
+000230*                 THE CHECKPOINT WRITE IS NOW GATED ON AUDIT-
+000240*                 STATUS = 0 SO A RERUN RETRIES THE FAILED LINE
+000250*                 INSTEAD OF SKIPPING PAST IT.
+000260* 2026-08-09 RH   4400-CLEAR-CHECKPOINT NO LONGER FIRES JUST
+000270*                 BECAUSE THE SCRIPT REACHED EOF -- IT NOW ALSO
+000280*                 REQUIRES THAT NO LINE'S FLIP FAILED, SO A
+000290*                 FAULTY FINAL LINE NO LONGER GETS ITS CHECKPOINT
+000300*                 WIPED TO LINE 0. CODE-P2 AND CODE-P3 ARE NOW
+000310*                 HONORED TOO, AS AN OPTIONAL PRE-FLIP SETTLE
+000320*                 DELAY AND REPEAT COUNT RESPECTIVELY. THE
+000330*                 STATION ID ARGUMENT NOW RUNS UP TO 10
+000340*                 CHARACTERS (WAS 2), AND AN OVERSIZE STATION ID
+000350*                 ABORTS THE RUN INSTEAD OF SILENTLY TRUNCATING
+000360*                 AND RISKING A COLLISION WITH ANOTHER BOOTH'S
+000370*                 FILES.
+000380* 2026-08-09 RH   4230-RUN-FLIP NOW STOPS ISSUING FURTHER
+000390*                 REPETITIONS OF A LINE AS SOON AS ONE
+000391*                 REPETITION'S DRONE_FLIP FAILS, INSTEAD OF
+000392*                 RUNNING OUT THE REST OF CODE-P3'S COUNT ON A
+000410*                 MANEUVER ALREADY KNOWN TO BE FAULTY. REMOVED
+000420*                 THE UNUSED DRN-FLIGHT-COMPLETE-SW SWITCH,
+000430*                 WHICH WAS SET BUT NEVER TESTED ANYWHERE.
+000450*----------------------------------------------------------------
+000460 ENVIRONMENT DIVISION.
+000470 INPUT-OUTPUT SECTION.
+000480 FILE-CONTROL.
+000490     SELECT DATA-FILE
+000500         ASSIGN DYNAMIC DRN-DATA-FILENAME
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS DRN-DATA-FS.
+000530
+000540     SELECT ROSTER-FILE
+000550         ASSIGN DYNAMIC DRN-ROSTER-FILENAME
+000560         ORGANIZATION IS LINE SEQUENTIAL
+000570         FILE STATUS IS DRN-ROSTER-FS.
+000580
+000590     SELECT CHECKPOINT-FILE
+000600         ASSIGN DYNAMIC DRN-CKPT-FILENAME
+000610         ORGANIZATION IS LINE SEQUENTIAL
+000620         FILE STATUS IS DRN-CKPT-FS.
+000630
+000640     SELECT AUDIT-FILE
+000650         ASSIGN DYNAMIC DRN-AUDIT-FILENAME
+000660         ORGANIZATION IS LINE SEQUENTIAL
+000670         FILE STATUS IS DRN-AUDIT-FS.
+000680
+000690     SELECT CONFIG-FILE
+000700         ASSIGN DYNAMIC DRN-CONFIG-FILENAME
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS DRN-CONFIG-FS.
+000730 DATA DIVISION.
+000740 FILE SECTION.
+000750 FD  DATA-FILE.
+000760 01  CODE-F-REC.
+000770     05  CODE-LINENO      PIC 9(03).
+000780     05  CODE-STATEMENT   PIC X(20).
+000790     05  CODE-P1          PIC X(10).
+000800     05  CODE-P2          PIC X(10).
+000810     05  CODE-P3          PIC X(10).
+000820
+000830 FD  ROSTER-FILE.
+000840 01  ROSTER-REC.
+000850     05  ROSTER-BADGE-NO   PIC X(05).
+000860     05  ROSTER-PLAYER-ID  PIC 9(05).
+000870
+000880 FD  CHECKPOINT-FILE.
+000890 01  CHECKPOINT-REC.
+000900     05  CHECKPOINT-BADGE-NO   PIC X(05).
+000910     05  CHECKPOINT-LINENO     PIC 9(03).
+000920
+000930 FD  AUDIT-FILE.
+000940 01  AUDIT-REC.
+000950     05  AUDIT-DATE        PIC 9(08).
+000960     05  AUDIT-TIME        PIC 9(08).
+000970     05  AUDIT-SEP-1       PIC X(01).
+000980     05  AUDIT-CALL-NAME   PIC X(20).
+000990     05  AUDIT-STATUS      PIC S9(09).
+001000
+001010 FD  CONFIG-FILE.
+001020 01  CONFIG-REC.
+001030     05  CONFIG-WIN-THRESHOLD  PIC 9(03).
+001040
+001050 WORKING-STORAGE SECTION.
+001060*----------------------------------------------------------------
+001070* SCORING / RESULT FIELDS
+001080*----------------------------------------------------------------
+001090 01  DRN-SCORE               PIC S9(9) USAGE BINARY VALUE 0.
+001100 01  DRN-WIN                 PIC S9(9) USAGE BINARY VALUE 0.
+001110 01  DRN-PLAYER-ID            PIC S9(9) USAGE BINARY VALUE 0.
+001120
+001130*----------------------------------------------------------------
+001140* COMMAND-LINE / ROSTER LOOKUP FIELDS
+001150*----------------------------------------------------------------
+001160 01  DRN-BADGE-NO             PIC X(05).
+001170 77  DRN-PLAYER-FOUND-SW      PIC X(01) VALUE "N".
+001180     88  DRN-PLAYER-FOUND             VALUE "Y".
+001190     88  DRN-PLAYER-NOT-FOUND          VALUE "N".
+001200
+001210*----------------------------------------------------------------
+001220* STATION-ID / DYNAMIC FILE-NAME FIELDS (SECOND COMMAND-LINE
+001230* ARGUMENT). EACH BOOTH RUNS WITH ITS OWN SET OF DATA, ROSTER,
+001240* CHECKPOINT, AUDIT AND CONFIG FILES WHEN A STATION ID IS GIVEN;
+001250* WITH NO STATION ID THE ORIGINAL UNSUFFIXED FILE NAMES ARE USED.
+001260* DRN-STATION-ID-RAW STAGES THE ARGUMENT BEFORE IT IS MOVED INTO
+001270* THE 10-CHARACTER DRN-STATION-ID SO 1050-RESOLVE-STATION CAN TELL
+001280* AN OVERSIZE STATION ID APART FROM ONE THAT JUST FITS, AND REJECT
+001290* THE FORMER INSTEAD OF SILENTLY TRUNCATING IT.
+001300*----------------------------------------------------------------
+001310 01  DRN-ARGUMENT-COUNT       PIC 9(02) VALUE 0.
+001320 01  DRN-STATION-ID           PIC X(10) VALUE SPACES.
+001330 01  DRN-STATION-ID-RAW       PIC X(32) VALUE SPACES.
+001340 77  DRN-STATION-OK-SW        PIC X(01) VALUE "Y".
+001350     88  DRN-STATION-OK              VALUE "Y".
+001360     88  DRN-STATION-BAD              VALUE "N".
+001370 01  DRN-DATA-FILENAME        PIC X(32).
+001380 01  DRN-ROSTER-FILENAME      PIC X(32).
+001390 01  DRN-CKPT-FILENAME        PIC X(32).
+001400 01  DRN-AUDIT-FILENAME       PIC X(32).
+001410 01  DRN-CONFIG-FILENAME      PIC X(32).
+001420
+001430*----------------------------------------------------------------
+001440* FILE STATUS FIELDS
+001450*----------------------------------------------------------------
+001460 01  DRN-DATA-FS              PIC 99.
+001470 01  DRN-ROSTER-FS            PIC 99.
+001480 77  DRN-EOF-SW               PIC X(01) VALUE "N".
+001490     88  DRN-AT-EOF                    VALUE "Y".
+001500     88  DRN-NOT-AT-EOF                VALUE "N".
+001510
+001520*----------------------------------------------------------------
+001530* FLIGHT-SCRIPT PARAMETER FIELDS -- CODE-P1 IS A POST-FLIP PAUSE
+001540* OVERRIDE, CODE-P2 IS AN OPTIONAL PRE-FLIP SETTLE DELAY, AND
+001550* CODE-P3 IS AN OPTIONAL REPEAT COUNT FOR THE MANEUVER.
+001560*----------------------------------------------------------------
+001570 01  DRN-SLEEP-SECS           PIC 9(03) VALUE 3.
+001580 01  DRN-PREDELAY-SECS        PIC 9(03) VALUE 0.
+001590 01  DRN-REPEAT-COUNT         PIC 9(02) VALUE 1.
+001600 01  DRN-REPEAT-IDX           PIC 9(02) VALUE 0.
+001610 01  DRN-FLIP-DIRECTION       PIC 9(01) VALUE 0.
+001620 77  DRN-LINE-OK-SW           PIC X(01) VALUE "Y".
+001630     88  DRN-LINE-OK                 VALUE "Y".
+001640     88  DRN-LINE-NOT-OK              VALUE "N".
+001650
+001660*----------------------------------------------------------------
+001670* PRE-FLIGHT SCRIPT VALIDATION FIELDS
+001680*----------------------------------------------------------------
+001690 77  DRN-SCRIPT-OK-SW         PIC X(01) VALUE "Y".
+001700     88  DRN-SCRIPT-OK               VALUE "Y".
+001710     88  DRN-SCRIPT-BAD               VALUE "N".
+001720 77  DRN-FIRST-LINE-SW        PIC X(01) VALUE "Y".
+001730     88  DRN-FIRST-LINE               VALUE "Y".
+001740     88  DRN-NOT-FIRST-LINE            VALUE "N".
+001750 01  DRN-ERROR-COUNT          PIC 9(03) VALUE 0.
+001760 01  DRN-EXPECTED-LINENO      PIC 9(03) VALUE 0.
+001770
+001780*----------------------------------------------------------------
+001790* CHECKPOINT / RESUME FIELDS
+001800*----------------------------------------------------------------
+001810 01  DRN-CKPT-FS              PIC 99.
+001820 01  DRN-LAST-LINENO          PIC 9(03) VALUE 0.
+001830 77  DRN-FLIGHT-FAULT-SW      PIC X(01) VALUE "N".
+001840     88  DRN-FLIGHT-FAULT             VALUE "Y".
+001850     88  DRN-FLIGHT-NO-FAULT          VALUE "N".
+001860
+001870*----------------------------------------------------------------
+001880* AUDIT TRAIL FIELDS
+001890*----------------------------------------------------------------
+001900 01  DRN-AUDIT-FS             PIC 99.
+001910
+001920*----------------------------------------------------------------
+001930* PER-EVENT CONFIG FIELDS
+001940*----------------------------------------------------------------
+001950 01  DRN-CONFIG-FS            PIC 99.
+001960 01  DRN-WIN-THRESHOLD        PIC 9(03) VALUE 70.
+001970 PROCEDURE DIVISION.
+001980 0000-MAINLINE.
+001990     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+002000     IF DRN-STATION-BAD
+002010         GO TO 0000-MAINLINE-EXIT
+002020     END-IF.
+002030     PERFORM 2500-VALIDATE-SCRIPT
+002040         THRU 2500-VALIDATE-SCRIPT-EXIT.
+002050     IF DRN-SCRIPT-BAD
+002060         DISPLAY "ABORTING -- DRONE WILL NOT TAKE OFF"
+002070         GO TO 0000-MAINLINE-EXIT
+002080     END-IF.
+002090     PERFORM 3000-RUN-SESSION THRU 3000-RUN-SESSION-EXIT.
+002100     IF DRN-WIN = 1
+002110         PERFORM 4000-FLIGHT-SEQUENCE
+002120             THRU 4000-FLIGHT-SEQUENCE-EXIT
+002130     END-IF.
+002140     PERFORM 5000-TERMINATE THRU 5000-TERMINATE-EXIT.
+002150 0000-MAINLINE-EXIT.
+002160     CLOSE AUDIT-FILE.
+002170     STOP RUN.
+002180
+002190*----------------------------------------------------------------
+002200* 1000-INITIALIZE -- READ THE CONTESTANT'S BADGE NUMBER OFF THE
+002210* COMMAND LINE AND RESOLVE IT TO A REAL PLAYER-ID THROUGH THE
+002220* ROSTER FILE, INSTEAD OF GUESSING FROM A < 2 TEST.
+002230*----------------------------------------------------------------
+002240 1000-INITIALIZE.
+002250     PERFORM 1050-RESOLVE-STATION THRU 1050-RESOLVE-STATION-EXIT.
+002260     PERFORM 1055-OPEN-AUDIT THRU 1055-OPEN-AUDIT-EXIT.
+002270     IF DRN-STATION-BAD
+002280         GO TO 1000-INITIALIZE-EXIT
+002290     END-IF.
+002300     DISPLAY 1 UPON ARGUMENT-NUMBER.
+002310     ACCEPT DRN-BADGE-NO FROM ARGUMENT-VALUE.
+002320     DISPLAY "BADGE NUMBER: " DRN-BADGE-NO.
+002330     PERFORM 2000-LOOKUP-PLAYER THRU 2000-LOOKUP-PLAYER-EXIT.
+002340     DISPLAY "PLAYER-ID: " DRN-PLAYER-ID.
+002350     PERFORM 1600-LOAD-CHECKPOINT THRU 1600-LOAD-CHECKPOINT-EXIT.
+002360     PERFORM 1700-LOAD-CONFIG THRU 1700-LOAD-CONFIG-EXIT.
+002370 1000-INITIALIZE-EXIT.
+002380     EXIT.
+002390*----------------------------------------------------------------
+002400* 1050-RESOLVE-STATION -- AN OPTIONAL SECOND COMMAND-LINE ARGUMENT
+002410* NAMES THE BOOTH'S STATION ID. NO SECOND ARGUMENT MEANS A SINGLE-
+002420* BOOTH SITE, SO THE ORIGINAL UNSUFFIXED FILE NAMES ARE BUILT. AN
+002430* ARGUMENT LONGER THAN DRN-STATION-ID CAN HOLD IS REJECTED RATHER
+002440* THAN SILENTLY TRUNCATED -- A TRUNCATED ID COULD COLLIDE WITH
+002450* ANOTHER BOOTH'S STATION ID AND SHARE ITS FILES.
+002460*----------------------------------------------------------------
+002470 1050-RESOLVE-STATION.
+002480     MOVE SPACES TO DRN-STATION-ID.
+002490     MOVE SPACES TO DRN-STATION-ID-RAW.
+002500     SET DRN-STATION-OK TO TRUE.
+002510     ACCEPT DRN-ARGUMENT-COUNT FROM ARGUMENT-NUMBER.
+002520     IF DRN-ARGUMENT-COUNT >= 2
+002530         DISPLAY 2 UPON ARGUMENT-NUMBER
+002540         ACCEPT DRN-STATION-ID-RAW FROM ARGUMENT-VALUE
+002550         IF FUNCTION LENGTH(FUNCTION TRIM(DRN-STATION-ID-RAW))
+002560             > 10
+002570             DISPLAY "STATION ID '"
+002580                 FUNCTION TRIM(DRN-STATION-ID-RAW)
+002590                 "' IS LONGER THAN 10 CHARACTERS -- ABORTING"
+002600             SET DRN-STATION-BAD TO TRUE
+002610         ELSE
+002620             MOVE DRN-STATION-ID-RAW TO DRN-STATION-ID
+002630         END-IF
+002640     END-IF.
+002650     PERFORM 1060-BUILD-FILENAMES THRU 1060-BUILD-FILENAMES-EXIT.
+002660 1050-RESOLVE-STATION-EXIT.
+002670     EXIT.
+002680
+002690 1060-BUILD-FILENAMES.
+002700     IF DRN-STATION-ID = SPACES
+002710         MOVE "data"       TO DRN-DATA-FILENAME
+002720         MOVE "roster"     TO DRN-ROSTER-FILENAME
+002730         MOVE "checkpoint" TO DRN-CKPT-FILENAME
+002740         MOVE "audit"      TO DRN-AUDIT-FILENAME
+002750         MOVE "config"     TO DRN-CONFIG-FILENAME
+002760     ELSE
+002770         DISPLAY "STATION ID: " DRN-STATION-ID
+002780         STRING "data-" DELIMITED BY SIZE
+002790             DRN-STATION-ID DELIMITED BY SPACE
+002800             INTO DRN-DATA-FILENAME
+002810         STRING "roster-" DELIMITED BY SIZE
+002820             DRN-STATION-ID DELIMITED BY SPACE
+002830             INTO DRN-ROSTER-FILENAME
+002840         STRING "checkpoint-" DELIMITED BY SIZE
+002850             DRN-STATION-ID DELIMITED BY SPACE
+002860             INTO DRN-CKPT-FILENAME
+002870         STRING "audit-" DELIMITED BY SIZE
+002880             DRN-STATION-ID DELIMITED BY SPACE
+002890             INTO DRN-AUDIT-FILENAME
+002900         STRING "config-" DELIMITED BY SIZE
+002910             DRN-STATION-ID DELIMITED BY SPACE
+002920             INTO DRN-CONFIG-FILENAME
+002930     END-IF.
+002940 1060-BUILD-FILENAMES-EXIT.
+002950     EXIT.
+002960
+002970*----------------------------------------------------------------
+002980* 1055-OPEN-AUDIT -- THE AUDIT LOG IS A DURABLE PER-STATION TRAIL
+002990* COVERING EVERY CONTESTANT RUN THROUGH THAT BOOTH, NOT JUST THE
+003000* MOST RECENT ONE, SO IT IS OPENED FOR EXTEND (APPEND) RATHER THAN
+003010* OUTPUT. THE FIRST RUN AGAINST A STATION FINDS NO AUDIT FILE YET,
+003020* SO A FAILED EXTEND FALLS BACK TO CREATING IT WITH OUTPUT.
+003030*----------------------------------------------------------------
+003040 1055-OPEN-AUDIT.
+003050     OPEN EXTEND AUDIT-FILE.
+003060     IF DRN-AUDIT-FS NOT = "00"
+003070         OPEN OUTPUT AUDIT-FILE
+003080     END-IF.
+003090 1055-OPEN-AUDIT-EXIT.
+003100     EXIT.
+003110
+003120*----------------------------------------------------------------
+003130* 1700-LOAD-CONFIG -- OPS SET THE WINNING SMILE-SCORE THRESHOLD
+003140* FOR THE SESSION/EVENT IN THE CONFIG FILE (E.G. A LOW BAR FOR A
+003150* KIDS' EVENT, A HIGH BAR FOR THE ADULT COMPETITIVE NIGHT)
+003160* INSTEAD OF IT BEING BURIED IN A COMPILED SUBPROGRAM. A MISSING
+003170* OR BLANK CONFIG FILE FALLS BACK TO THE HOUSE DEFAULT OF 70.
+003180*----------------------------------------------------------------
+003190 1700-LOAD-CONFIG.
+003200     MOVE 70 TO DRN-WIN-THRESHOLD.
+003210     OPEN INPUT CONFIG-FILE.
+003220     IF DRN-CONFIG-FS = "00"
+003230         READ CONFIG-FILE
+003240             AT END
+003250                 CONTINUE
+003260             NOT AT END
+003270                 MOVE CONFIG-WIN-THRESHOLD TO DRN-WIN-THRESHOLD
+003280         END-READ
+003290         CLOSE CONFIG-FILE
+003300     END-IF.
+003310     DISPLAY "WIN THRESHOLD: " DRN-WIN-THRESHOLD.
+003320 1700-LOAD-CONFIG-EXIT.
+003330     EXIT.
+003340
+003350*----------------------------------------------------------------
+003360* 1600-LOAD-CHECKPOINT -- IF A PRIOR RUN FAULTED PART-WAY THROUGH
+003370* THE FLIP SEQUENCE, THE CHECKPOINT FILE HOLDS THE BADGE NUMBER OF
+003380* THE CONTESTANT IT BELONGS TO AND THE LAST CODE-LINENO THAT
+003390* COMPLETED SUCCESSFULLY. THE CHECKPOINT IS HONORED ONLY WHEN ITS
+003400* BADGE NUMBER MATCHES THIS RUN'S BADGE NUMBER -- A LEFTOVER
+003410* CHECKPOINT FROM A DIFFERENT CONTESTANT (E.G. THE STATION MOVED
+003420* ON TO CONTESTANT B BEFORE CONTESTANT A'S FAULTED RUN WAS RERUN)
+003430* IS DISCARDED WITH A WARNING INSTEAD OF SILENTLY SKIPPING LINES
+003440* OF CONTESTANT B'S SCRIPT THAT NEVER ACTUALLY RAN FOR B. A
+003450* MISSING OR EMPTY CHECKPOINT FILE MEANS START FROM THE TOP.
+003460*----------------------------------------------------------------
+003470 1600-LOAD-CHECKPOINT.
+003480     MOVE 0 TO DRN-LAST-LINENO.
+003490     OPEN INPUT CHECKPOINT-FILE.
+003500     IF DRN-CKPT-FS = "00"
+003510         READ CHECKPOINT-FILE
+003520             AT END
+003530                 CONTINUE
+003540             NOT AT END
+003550                 IF CHECKPOINT-BADGE-NO = DRN-BADGE-NO
+003560                     MOVE CHECKPOINT-LINENO TO DRN-LAST-LINENO
+003570                 ELSE
+003580                     DISPLAY "CHECKPOINT BELONGS TO BADGE "
+003590                         CHECKPOINT-BADGE-NO
+003600                         ", NOT THIS CONTESTANT -- IGNORING IT"
+003610                 END-IF
+003620         END-READ
+003630         CLOSE CHECKPOINT-FILE
+003640     END-IF.
+003650     IF DRN-LAST-LINENO > 0
+003660         DISPLAY "RESUMING AFTER CHECKPOINT LINE "
+003670             DRN-LAST-LINENO
+003680     END-IF.
+003690 1600-LOAD-CHECKPOINT-EXIT.
+003700     EXIT.
+003710
+003720*----------------------------------------------------------------
+003730* 2000-LOOKUP-PLAYER -- SEARCH THE ROSTER FILE FOR THE BADGE
+003740* NUMBER SUPPLIED ON THE COMMAND LINE AND RETURN ITS PLAYER-ID.
+003750* IF THE BADGE IS NOT ON THE ROSTER THE CONTESTANT IS TREATED AS
+003760* A NEW PLAYER-ID OF 1 SO THE RIG CAN STILL RUN, BUT THE MISS IS
+003770* CALLED OUT ON THE CONSOLE FOR OPS TO FIX THE ROSTER.
+003780*----------------------------------------------------------------
+003790 2000-LOOKUP-PLAYER.
+003800     SET DRN-PLAYER-NOT-FOUND TO TRUE.
+003810     SET DRN-NOT-AT-EOF TO TRUE.
+003820     OPEN INPUT ROSTER-FILE.
+003830     IF DRN-ROSTER-FS = "00"
+003840         PERFORM 2100-READ-ROSTER THRU 2100-READ-ROSTER-EXIT
+003850             UNTIL DRN-AT-EOF OR DRN-PLAYER-FOUND
+003860         CLOSE ROSTER-FILE
+003870     ELSE
+003880         DISPLAY "ROSTER FILE NOT FOUND, STATUS: " DRN-ROSTER-FS
+003890     END-IF.
+003900     IF DRN-PLAYER-NOT-FOUND
+003910         DISPLAY "BADGE NOT ON ROSTER, DEFAULTING TO PLAYER 1: "
+003920             DRN-BADGE-NO
+003930         MOVE 1 TO DRN-PLAYER-ID
+003940     END-IF.
+003950 2000-LOOKUP-PLAYER-EXIT.
+003960     EXIT.
+003970
+003980 2100-READ-ROSTER.
+003990     READ ROSTER-FILE
+004000         AT END
+004010             SET DRN-AT-EOF TO TRUE
+004020         NOT AT END
+004030             IF ROSTER-BADGE-NO = DRN-BADGE-NO
+004040                 SET DRN-PLAYER-FOUND TO TRUE
+004050                 MOVE ROSTER-PLAYER-ID TO DRN-PLAYER-ID
+004060             END-IF
+004070     END-READ.
+004080 2100-READ-ROSTER-EXIT.
+004090     EXIT.
+004100
+004110*----------------------------------------------------------------
+004120* 2500-VALIDATE-SCRIPT -- READ THE WHOLE FLIGHT SCRIPT BEFORE
+004130* THE DRONE EVER LEAVES THE GROUND. EVERY CODE-STATEMENT MUST BE
+004140* FROM THE KNOWN VOCABULARY AND CODE-LINENO MUST RUN WITHOUT
+004150* GAPS. ANY FAILURE IS REPORTED BY LINE NUMBER AND THE DRONE IS
+004160* NOT ALLOWED TO TAKE OFF ON A BAD SCRIPT.
+004170*----------------------------------------------------------------
+004180 2500-VALIDATE-SCRIPT.
+004190     SET DRN-SCRIPT-OK TO TRUE.
+004200     SET DRN-FIRST-LINE TO TRUE.
+004210     MOVE 0 TO DRN-ERROR-COUNT.
+004220     SET DRN-NOT-AT-EOF TO TRUE.
+004230     OPEN INPUT DATA-FILE.
+004240     IF DRN-DATA-FS NOT = "00"
+004250         DISPLAY "DATA FILE NOT FOUND, STATUS: " DRN-DATA-FS
+004260         SET DRN-SCRIPT-BAD TO TRUE
+004270         GO TO 2500-VALIDATE-SCRIPT-EXIT
+004280     END-IF.
+004290     PERFORM 2510-VALIDATE-LINE THRU 2510-VALIDATE-LINE-EXIT
+004300         UNTIL DRN-AT-EOF.
+004310     CLOSE DATA-FILE.
+004320     IF DRN-ERROR-COUNT > 0
+004330         SET DRN-SCRIPT-BAD TO TRUE
+004340         DISPLAY "PRE-FLIGHT CHECK FAILED -- " DRN-ERROR-COUNT
+004350             " LINE(S) IN ERROR"
+004360     ELSE
+004370         DISPLAY "PRE-FLIGHT CHECK PASSED"
+004380     END-IF.
+004390 2500-VALIDATE-SCRIPT-EXIT.
+004400     EXIT.
+004410
+004420 2510-VALIDATE-LINE.
+004430     READ DATA-FILE
+004440         AT END
+004450             SET DRN-AT-EOF TO TRUE
+004460         NOT AT END
+004470             PERFORM 2520-CHECK-LINENO THRU 2520-CHECK-LINENO-EXIT
+004480             PERFORM 2530-CHECK-VOCAB THRU 2530-CHECK-VOCAB-EXIT
+004490     END-READ.
+004500 2510-VALIDATE-LINE-EXIT.
+004510     EXIT.
+004520
+004530 2520-CHECK-LINENO.
+004540     IF DRN-FIRST-LINE
+004550         SET DRN-NOT-FIRST-LINE TO TRUE
+004560         MOVE CODE-LINENO TO DRN-EXPECTED-LINENO
+004570     ELSE
+004580         ADD 1 TO DRN-EXPECTED-LINENO
+004590         IF CODE-LINENO NOT = DRN-EXPECTED-LINENO
+004600             DISPLAY "LINE " CODE-LINENO ": OUT OF SEQUENCE, "
+004610                 "EXPECTED " DRN-EXPECTED-LINENO
+004620             ADD 1 TO DRN-ERROR-COUNT
+004630             MOVE CODE-LINENO TO DRN-EXPECTED-LINENO
+004640         END-IF
+004650     END-IF.
+004660 2520-CHECK-LINENO-EXIT.
+004670     EXIT.
+004680
+004690 2530-CHECK-VOCAB.
+004700     EVALUATE CODE-STATEMENT
+004710         WHEN "East"
+004720         WHEN "West"
+004730         WHEN "North"
+004740         WHEN "South"
+004750             CONTINUE
+004760         WHEN OTHER
+004770             DISPLAY "LINE " CODE-LINENO
+004780                 ": UNKNOWN STATEMENT '" CODE-STATEMENT "'"
+004790             ADD 1 TO DRN-ERROR-COUNT
+004800     END-EVALUATE.
+004810 2530-CHECK-VOCAB-EXIT.
+004820     EXIT.
+004830
+004840*----------------------------------------------------------------
+004850* 3000-RUN-SESSION -- THE FIXED TAKEOFF / SCORE / WIN SEQUENCE.
+004860*----------------------------------------------------------------
+004870 3000-RUN-SESSION.
+004880     DISPLAY "drone_begin".
+004890     CALL "drone_begin".
+004900     MOVE "drone_begin" TO AUDIT-CALL-NAME.
+004910     MOVE RETURN-CODE TO AUDIT-STATUS.
+004920     PERFORM 8000-LOG-CALL THRU 8000-LOG-CALL-EXIT.
+004930
+004940     DISPLAY "drone_command".
+004950     CALL "drone_command".
+004960     MOVE "drone_command" TO AUDIT-CALL-NAME.
+004970     MOVE RETURN-CODE TO AUDIT-STATUS.
+004980     PERFORM 8000-LOG-CALL THRU 8000-LOG-CALL-EXIT.
+004990     CALL "lib_sleep" USING BY VALUE 5.
+005000
+005010     DISPLAY "drone_takeoff".
+005020     CALL "drone_takeoff".
+005030     MOVE "drone_takeoff" TO AUDIT-CALL-NAME.
+005040     MOVE RETURN-CODE TO AUDIT-STATUS.
+005050     PERFORM 8000-LOG-CALL THRU 8000-LOG-CALL-EXIT.
+005060     CALL "lib_sleep" USING BY VALUE 10.
+005070
+005080     DISPLAY "drone_up".
+005090     CALL "drone_up" USING BY VALUE 50.
+005100     MOVE "drone_up" TO AUDIT-CALL-NAME.
+005110     MOVE RETURN-CODE TO AUDIT-STATUS.
+005120     PERFORM 8000-LOG-CALL THRU 8000-LOG-CALL-EXIT.
+005130     CALL "lib_sleep" USING BY VALUE 10.
+005140
+005150     DISPLAY "drone_capture_image".
+005160     CALL "drone_capture_image".
+005170     MOVE "drone_capture_image" TO AUDIT-CALL-NAME.
+005180     MOVE RETURN-CODE TO AUDIT-STATUS.
+005190     PERFORM 8000-LOG-CALL THRU 8000-LOG-CALL-EXIT.
+005200
+005210     DISPLAY "get_smile_score".
+005220     CALL "get_smile_score" USING BY VALUE DRN-PLAYER-ID
+005230         RETURNING DRN-SCORE.
+005240     DISPLAY "SCORE=" DRN-SCORE.
+005250
+005260     CALL "lib_sleep" USING BY VALUE 2.
+005270
+005280     IF DRN-SCORE >= DRN-WIN-THRESHOLD
+005290         MOVE 1 TO DRN-WIN
+005300     ELSE
+005310         MOVE 0 TO DRN-WIN
+005320     END-IF.
+005330     DISPLAY "WIN=" DRN-WIN.
+005340 3000-RUN-SESSION-EXIT.
+005350     EXIT.
+005360
+005370*----------------------------------------------------------------
+005380* 4000-FLIGHT-SEQUENCE -- INTERPRET THE FLIGHT SCRIPT.
+005390*----------------------------------------------------------------
+005400 4000-FLIGHT-SEQUENCE.
+005410     SET DRN-NOT-AT-EOF TO TRUE.
+005420     SET DRN-FLIGHT-NO-FAULT TO TRUE.
+005430     OPEN INPUT DATA-FILE.
+005440     IF DRN-DATA-FS NOT = "00"
+005450         DISPLAY "DATA FILE NOT FOUND, STATUS: " DRN-DATA-FS
+005460         GO TO 4000-FLIGHT-SEQUENCE-EXIT
+005470     END-IF.
+005480     PERFORM 4100-READ-STATEMENT THRU 4100-READ-STATEMENT-EXIT
+005490         UNTIL DRN-AT-EOF OR DRN-FLIGHT-FAULT.
+005500     CLOSE DATA-FILE.
+005510     IF DRN-FLIGHT-NO-FAULT
+005520         PERFORM 4400-CLEAR-CHECKPOINT
+005530             THRU 4400-CLEAR-CHECKPOINT-EXIT
+005540     ELSE
+005550         DISPLAY "FLIGHT ABORTED AFTER A FAILED MANEUVER -- "
+005560             "CHECKPOINT LEFT AT LAST SUCCESSFUL LINE"
+005570     END-IF.
+005580 4000-FLIGHT-SEQUENCE-EXIT.
+005590     EXIT.
+005600
+005610 4100-READ-STATEMENT.
+005620     READ DATA-FILE
+005630         AT END
+005640             DISPLAY "at end"
+005650             SET DRN-AT-EOF TO TRUE
+005660         NOT AT END
+005670             IF CODE-LINENO <= DRN-LAST-LINENO
+005680                 DISPLAY "SKIPPING LINE " CODE-LINENO
+005690                     " (ALREADY DONE)"
+005700             ELSE
+005710                 PERFORM 4200-EXECUTE-STATEMENT
+005720                     THRU 4200-EXECUTE-STATEMENT-EXIT
+005730             END-IF
+005740     END-READ.
+005750 4100-READ-STATEMENT-EXIT.
+005760     EXIT.
+005770
+005780*----------------------------------------------------------------
+005790* 4200-EXECUTE-STATEMENT -- RESOLVE THE POST-FLIP DURATION (P1),
+005800* PRE-FLIP SETTLE DELAY (P2) AND REPEAT COUNT (P3) FOR THIS LINE,
+005810* THEN RUN THE MANEUVER THAT MANY TIMES THROUGH 4230-RUN-FLIP.
+005820* THE LINE'S CHECKPOINT IS ONLY WRITTEN IF EVERY REPETITION
+005830* SUCCEEDED, SO A LINE THAT FAILS PART-WAY THROUGH ITS OWN
+005840* REPEAT COUNT IS STILL RETRIED FROM THE TOP ON A RERUN.
+005850*----------------------------------------------------------------
+005860 4200-EXECUTE-STATEMENT.
+005870     PERFORM 4210-RESOLVE-DURATION
+005880         THRU 4210-RESOLVE-DURATION-EXIT.
+005890     PERFORM 4215-RESOLVE-PREDELAY
+005900         THRU 4215-RESOLVE-PREDELAY-EXIT.
+005910     PERFORM 4218-RESOLVE-REPEAT-COUNT
+005920         THRU 4218-RESOLVE-REPEAT-COUNT-EXIT.
+005930     SET DRN-LINE-OK TO TRUE.
+005940     EVALUATE CODE-STATEMENT
+005950         WHEN "East"
+005960             DISPLAY "East"
+005970             MOVE 1 TO DRN-FLIP-DIRECTION
+005980         WHEN "West"
+005990             DISPLAY "West"
+006000             MOVE 0 TO DRN-FLIP-DIRECTION
+006010         WHEN "North"
+006020             DISPLAY "North"
+006030             MOVE 2 TO DRN-FLIP-DIRECTION
+006040         WHEN "South"
+006050             DISPLAY "South"
+006060             MOVE 3 TO DRN-FLIP-DIRECTION
+006070         WHEN OTHER
+006080             DISPLAY "other"
+006090             SET DRN-AT-EOF TO TRUE
+006100             GO TO 4200-EXECUTE-STATEMENT-EXIT
+006110     END-EVALUATE.
+006120     PERFORM 4230-RUN-FLIP THRU 4230-RUN-FLIP-EXIT
+006130         VARYING DRN-REPEAT-IDX FROM 1 BY 1
+006140         UNTIL DRN-REPEAT-IDX > DRN-REPEAT-COUNT
+006150             OR DRN-LINE-NOT-OK.
+006160     IF DRN-LINE-OK
+006170         PERFORM 4300-WRITE-CHECKPOINT
+006180             THRU 4300-WRITE-CHECKPOINT-EXIT
+006190     END-IF.
+006200 4200-EXECUTE-STATEMENT-EXIT.
+006210     EXIT.
+006220
+006230*----------------------------------------------------------------
+006240* 4230-RUN-FLIP -- ISSUE ONE DRONE_FLIP CALL IN THE DIRECTION
+006250* 4200-EXECUTE-STATEMENT JUST SET DRN-FLIP-DIRECTION TO, LOG IT TO
+006260* THE AUDIT TRAIL, AND PAUSE FOR THE RESOLVED PRE- AND POST-FLIP
+006270* DURATIONS. CALLED ONCE PER REPETITION WHEN CODE-P3 ASKS FOR THE
+006280* SAME MANEUVER SEVERAL TIMES IN A ROW. A FAILED CALL (AUDIT-
+006290* STATUS NOT = 0) MARKS THE WHOLE LINE NOT-OK, SO
+006300* 4200-EXECUTE-STATEMENT WILL NOT CHECKPOINT PAST IT, AND MARKS
+006310* THE FLIGHT AS FAULTED SO 4000-FLIGHT-SEQUENCE WILL NOT CLEAR
+006320* THE CHECKPOINT EVEN IF THE SCRIPT GOES ON TO REACH EOF.
+006330*----------------------------------------------------------------
+006340 4230-RUN-FLIP.
+006350     IF DRN-PREDELAY-SECS > 0
+006360         CALL "lib_sleep" USING BY VALUE DRN-PREDELAY-SECS
+006370     END-IF.
+006380     CALL "drone_flip" USING BY VALUE DRN-FLIP-DIRECTION.
+006390     MOVE "drone_flip" TO AUDIT-CALL-NAME.
+006400     MOVE RETURN-CODE TO AUDIT-STATUS.
+006410     PERFORM 8000-LOG-CALL THRU 8000-LOG-CALL-EXIT.
+006420     IF AUDIT-STATUS NOT = 0
+006430         SET DRN-LINE-NOT-OK TO TRUE
+006440         SET DRN-FLIGHT-FAULT TO TRUE
+006450     END-IF.
+006460     CALL "lib_sleep" USING BY VALUE DRN-SLEEP-SECS.
+006470 4230-RUN-FLIP-EXIT.
+006480     EXIT.
+006490
+006500*----------------------------------------------------------------
+006510* 4300-WRITE-CHECKPOINT -- RECORD THE BADGE NUMBER OF THE
+006520* CONTESTANT THIS FLIGHT BELONGS TO ALONGSIDE THE LINE THAT JUST
+006530* COMPLETED, SO A RERUN AFTER A FAULT CAN SKIP STRAIGHT PAST IT
+006540* INSTEAD OF REPLAYING THE WHOLE SCRIPT FROM LINE 1 -- AND SO A
+006550* DIFFERENT CONTESTANT'S RUN KNOWS TO IGNORE IT RATHER THAN
+006560* INHERIT IT. 4200-EXECUTE-STATEMENT ONLY PERFORMS THIS WHEN
+006570* EVERY REPETITION'S DRONE_FLIP CAME BACK WITH AUDIT-STATUS 0, SO
+006580* A LINE WHOSE FLIP FAILED IS NOT MARKED DONE -- THE NEXT RUN
+006590* RETRIES THAT SAME LINE INSTEAD OF SKIPPING PAST IT.
+006600*----------------------------------------------------------------
+006610 4300-WRITE-CHECKPOINT.
+006620     MOVE CODE-LINENO TO DRN-LAST-LINENO.
+006630     OPEN OUTPUT CHECKPOINT-FILE.
+006640     MOVE DRN-BADGE-NO TO CHECKPOINT-BADGE-NO.
+006650     MOVE CODE-LINENO TO CHECKPOINT-LINENO.
+006660     WRITE CHECKPOINT-REC.
+006670     CLOSE CHECKPOINT-FILE.
+006680 4300-WRITE-CHECKPOINT-EXIT.
+006690     EXIT.
+006700
+006710*----------------------------------------------------------------
+006720* 4400-CLEAR-CHECKPOINT -- THE SCRIPT RAN TO COMPLETION WITH NO
+006730* FAILED MANEUVER, SO THE NEXT RUN SHOULD START FROM LINE 1 AGAIN
+006740* RATHER THAN RESUME. 4000-FLIGHT-SEQUENCE ONLY PERFORMS THIS
+006750* WHEN DRN-FLIGHT-NO-FAULT IS STILL TRUE -- IF ANY LINE'S FLIP
+006760* FAILED DURING THE RUN THE CHECKPOINT IS LEFT ALONE SO A RERUN
+006770* RESUMES AFTER THE LAST LINE THAT ACTUALLY SUCCEEDED, EVEN WHEN
+006780* THE FAILURE HAPPENED ON THE VERY LAST LINE OF THE SCRIPT.
+006790*----------------------------------------------------------------
+006800 4400-CLEAR-CHECKPOINT.
+006810     MOVE 0 TO DRN-LAST-LINENO.
+006820     OPEN OUTPUT CHECKPOINT-FILE.
+006830     MOVE DRN-BADGE-NO TO CHECKPOINT-BADGE-NO.
+006840     MOVE 0 TO CHECKPOINT-LINENO.
+006850     WRITE CHECKPOINT-REC.
+006860     CLOSE CHECKPOINT-FILE.
+006870 4400-CLEAR-CHECKPOINT-EXIT.
+006880     EXIT.
+006890
+006900*----------------------------------------------------------------
+006910* 4210-RESOLVE-DURATION -- CODE-P1 CARRIES A PER-STATEMENT
+006920* DURATION OVERRIDE (IN SECONDS) FOR THE PAUSE AFTER THE FLIP.
+006930* AN EMPTY OR NON-NUMERIC P1 FALLS BACK TO THE HOUSE DEFAULT OF
+006940* 3 SECONDS SO OLDER SCRIPTS WITHOUT P1 STILL RUN UNCHANGED.
+006950*----------------------------------------------------------------
+006960 4210-RESOLVE-DURATION.
+006970     MOVE 3 TO DRN-SLEEP-SECS.
+006980     IF CODE-P1 NOT = SPACES
+006990         IF FUNCTION TEST-NUMVAL(CODE-P1) = 0
+007000             MOVE FUNCTION NUMVAL(CODE-P1) TO DRN-SLEEP-SECS
+007010         ELSE
+007020             DISPLAY "INVALID P1 ON LINE " CODE-LINENO
+007030                 ", USING DEFAULT DURATION"
+007040         END-IF
+007050     END-IF.
+007060 4210-RESOLVE-DURATION-EXIT.
+007070     EXIT.
+007080
+007090*----------------------------------------------------------------
+007100* 4215-RESOLVE-PREDELAY -- CODE-P2 CARRIES AN OPTIONAL SETTLE
+007110* DELAY (IN SECONDS) TO WAIT BEFORE THE FLIP IS ISSUED, FOR
+007120* MANEUVERS THAT NEED THE DRONE TO STABILIZE FIRST. AN EMPTY OR
+007130* NON-NUMERIC P2 FALLS BACK TO NO PRE-FLIP DELAY.
+007140*----------------------------------------------------------------
+007150 4215-RESOLVE-PREDELAY.
+007160     MOVE 0 TO DRN-PREDELAY-SECS.
+007170     IF CODE-P2 NOT = SPACES
+007180         IF FUNCTION TEST-NUMVAL(CODE-P2) = 0
+007190             MOVE FUNCTION NUMVAL(CODE-P2) TO DRN-PREDELAY-SECS
+007200         ELSE
+007210             DISPLAY "INVALID P2 ON LINE " CODE-LINENO
+007220                 ", USING NO PRE-FLIP DELAY"
+007230         END-IF
+007240     END-IF.
+007250 4215-RESOLVE-PREDELAY-EXIT.
+007260     EXIT.
+007270
+007280*----------------------------------------------------------------
+007290* 4218-RESOLVE-REPEAT-COUNT -- CODE-P3 CARRIES AN OPTIONAL REPEAT
+007300* COUNT FOR THE MANEUVER ON THIS LINE. AN EMPTY, NON-NUMERIC OR
+007310* ZERO P3 FALLS BACK TO THE HOUSE DEFAULT OF RUNNING THE
+007320* MANEUVER ONCE.
+007330*----------------------------------------------------------------
+007340 4218-RESOLVE-REPEAT-COUNT.
+007350     MOVE 1 TO DRN-REPEAT-COUNT.
+007360     IF CODE-P3 NOT = SPACES
+007370         IF FUNCTION TEST-NUMVAL(CODE-P3) = 0
+007380             IF FUNCTION NUMVAL(CODE-P3) > 0
+007390                 MOVE FUNCTION NUMVAL(CODE-P3) TO DRN-REPEAT-COUNT
+007400             END-IF
+007410         ELSE
+007420             DISPLAY "INVALID P3 ON LINE " CODE-LINENO
+007430                 ", USING DEFAULT REPEAT COUNT OF 1"
+007440         END-IF
+007450     END-IF.
+007460 4218-RESOLVE-REPEAT-COUNT-EXIT.
+007470     EXIT.
+007480
+007490*----------------------------------------------------------------
+007500* 5000-TERMINATE -- LAND AND SHUT DOWN.
+007510*----------------------------------------------------------------
+007520 5000-TERMINATE.
+007530     DISPLAY "drone_land".
+007540     CALL "drone_land".
+007550     MOVE "drone_land" TO AUDIT-CALL-NAME.
+007560     MOVE RETURN-CODE TO AUDIT-STATUS.
+007570     PERFORM 8000-LOG-CALL THRU 8000-LOG-CALL-EXIT.
+007580
+007590     DISPLAY "drone_end".
+007600     CALL "drone_end".
+007610     MOVE "drone_end" TO AUDIT-CALL-NAME.
+007620     MOVE RETURN-CODE TO AUDIT-STATUS.
+007630     PERFORM 8000-LOG-CALL THRU 8000-LOG-CALL-EXIT.
+007640 5000-TERMINATE-EXIT.
+007650     EXIT.
+007660
+007670*----------------------------------------------------------------
+007680* 8000-LOG-CALL -- APPEND ONE ENTRY TO THE PER-RUN AUDIT LOG.
+007690* AUDIT-CALL-NAME AND AUDIT-STATUS MUST BE SET BY THE CALLER
+007700* BEFORE THIS IS PERFORMED, THE SAME WAY DRN-DATA-FS CAPTURES
+007710* THE STATUS OF EVERY DATA-FILE OPERATION.
+007720*----------------------------------------------------------------
+007730 8000-LOG-CALL.
+007740     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+007750     ACCEPT AUDIT-TIME FROM TIME.
+007760     MOVE SPACE TO AUDIT-SEP-1.
+007770     WRITE AUDIT-REC.
+007780 8000-LOG-CALL-EXIT.
+007790     EXIT.
